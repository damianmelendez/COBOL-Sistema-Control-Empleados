@@ -6,27 +6,153 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOMINA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-EMPLEADOS ASSIGN TO "EMPLEADOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-FS-EMP.
+
+           SELECT ARCHIVO-DEPTOS ASSIGN TO "DEPTOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-FS-DEP.
+
+           SELECT ARCHIVO-REPORTE-GRAL ASSIGN TO "REPGRAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-FS-REPG.
+
+           SELECT ARCHIVO-REPORTE-NOM ASSIGN TO "REPNOM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-FS-REPN.
+
+           SELECT ARCHIVO-CONTROL ASSIGN TO "CONTROLID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-FS-CTL.
+
+           SELECT ARCHIVO-LOTE ASSIGN TO "LOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-FS-LOTE.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS.
+       01  REG-EMPLEADO.
+           02 REG-ID-TRAB        PIC 9(05).
+           02 REG-NOMBRE-TRAB    PIC X(50).
+           02 REG-APELL-PAT      PIC X(50).
+           02 REG-APELL-MAT      PIC X(50).
+           02 REG-SALARIO        PIC S9(5)V99.
+           02 REG-ESTATUS        PIC X(01).
+           02 REG-FECHA-BAJA     PIC 9(08).
+           02 REG-DEPARTAMENTO   PIC 9(02) OCCURS 3 TIMES.
+
+       FD  ARCHIVO-DEPTOS.
+       01  REG-DEPTO.
+           02 REG-DEPTO-CODIGO   PIC 9(02).
+           02 REG-DEPTO-NOMBRE   PIC X(20).
+           02 REG-DEPTO-SAL-MIN  PIC S9(5)V99.
+           02 REG-DEPTO-SAL-MAX  PIC S9(5)V99.
+
+       FD  ARCHIVO-REPORTE-GRAL.
+       01  REG-REPORTE-GRAL      PIC X(200).
+
+       FD  ARCHIVO-REPORTE-NOM.
+       01  REG-REPORTE-NOM       PIC X(200).
+
+       FD  ARCHIVO-CONTROL.
+       01  REG-CONTROL.
+           02 REG-ULTIMO-ID      PIC 9(05).
+
+       FD  ARCHIVO-LOTE.
+       01  REG-LOTE.
+           02 REG-LOTE-TIPO      PIC X(01).
+           02 REG-LOTE-ID        PIC 9(05).
+           02 REG-LOTE-NOMBRE    PIC X(50).
+           02 REG-LOTE-APELL-PAT PIC X(50).
+           02 REG-LOTE-APELL-MAT PIC X(50).
+           02 REG-LOTE-SALARIO   PIC S9(5)V99.
+           02 REG-LOTE-DEPARTAMENTO PIC 9(02) OCCURS 3 TIMES.
+
        WORKING-STORAGE SECTION.
-       01  WKS-DATOS-TRAB OCCURS 100 TIMES DEPENDING ON WKS-FIN
+       01  WKS-DATOS-TRAB OCCURS 5000 TIMES DEPENDING ON WKS-FIN
                                      INDEXED BY WKS-INDICE.
            02 WKS-NOMBRE-TRAB   PIC X(50).
            02 WKS-APELL-PAT     PIC X(50).
            02 WKS-APELL-MAT     PIC X(50).
            02 WKS-SALARIO       PIC S9(5)V99.
-           02 WKS-ID-TRAB       PIC 9(2).
+           02 WKS-ID-TRAB       PIC 9(05).
            02 WKS-DEPARTAMENTO  PIC 9(2) OCCURS 3 TIMES.
+           02 WKS-ESTATUS-TRAB  PIC X(01).
+               88 WKS-ACTIVO    VALUE 'A'.
+               88 WKS-INACTIVO  VALUE 'I'.
+           02 WKS-FECHA-BAJA    PIC 9(08).
 
-       77  WKS-FIN              PIC 9(03).
+       01  WKS-TABLA-DEPTOS OCCURS 50 TIMES DEPENDING ON WKS-CANT-DEPTOS
+                                     INDEXED BY WKS-IND-DEPTO.
+           02 WKS-TD-CODIGO     PIC 9(02).
+           02 WKS-TD-NOMBRE     PIC X(20).
+           02 WKS-TD-SAL-MIN    PIC S9(5)V99.
+           02 WKS-TD-SAL-MAX    PIC S9(5)V99.
+
+       77  WKS-FIN              PIC 9(05).
+       77  WKS-MAX-TRAB         PIC 9(05) VALUE 5000.
        77  WKS-SAL-FORMATO      PIC ZZZZ9.99.
-       77  WKS-CONTADOR         PIC 9(2).
+       77  WKS-CONTADOR         PIC 9(05).
        77  WKS-TERMINA          PIC 9(01).
-       77  WKS-RECORRE          PIC 9(03).
-       77  WKS-ID-AUX           PIC 9(02).
+       77  WKS-RECORRE          PIC 9(05).
+       77  WKS-ID-AUX           PIC 9(05).
        77  WKS-COL              PIC 9(1).
        77  WKS-ELECCION         PIC 9(1).
        77  WKS-INDICADOR        PIC 9(01).
+       77  WKS-CANT-DEPTOS      PIC 9(02).
+
+       77  WKS-FS-EMP           PIC X(02).
+       77  WKS-FS-DEP           PIC X(02).
+       77  WKS-FS-CTL           PIC X(02).
+       77  WKS-FS-REPG          PIC X(02).
+       77  WKS-FS-REPN          PIC X(02).
+       77  WKS-SW-ID-DUPLICADO  PIC X(01).
+           88 WKS-ID-DUPLICADO  VALUE 'S'.
+       77  WKS-FS-LOTE          PIC X(02).
+       77  WKS-SW-EOF-LOTE      PIC X(01).
+           88 WKS-EOF-LOTE      VALUE 'S'.
+       77  WKS-SW-LOTE-VALIDO   PIC X(01).
+           88 WKS-LOTE-VALIDO   VALUE 'S'.
+       77  WKS-LOTE-PROCESADOS  PIC 9(05).
+       77  WKS-LOTE-RECHAZADOS  PIC 9(05).
+       77  WKS-SW-EOF-EMP       PIC X(01).
+           88 WKS-EOF-EMP       VALUE 'S'.
+       77  WKS-SW-EOF-DEP       PIC X(01).
+           88 WKS-EOF-DEP       VALUE 'S'.
+
+       77  WKS-SW-DEPTO-VALIDO  PIC X(01).
+           88 WKS-DEPTO-VALIDO  VALUE 'S'.
+       77  WKS-DEPTO-CANDIDATO  PIC 9(02).
+
+       77  WKS-DEPTOS-TXT       PIC X(20).
+       77  WKS-PTR-DEPTOS       PIC 9(03).
+       77  WKS-SW-DEPTO-PREV    PIC X(01).
+           88 WKS-HAY-DEPTO-PREV VALUE 'S'.
+
+       77  WKS-TIPO-BUSQUEDA    PIC 9(01).
+       77  WKS-APELL-AUX        PIC X(50).
+       77  WKS-DEPTO-BUSQ       PIC 9(02).
+       77  WKS-ENCONTRADOS      PIC 9(05).
+
+       77  WKS-DEPTO-SAL-MIN-ENC PIC S9(5)V99.
+       77  WKS-DEPTO-SAL-MAX-ENC PIC S9(5)V99.
+       77  WKS-TECHO-SALARIO    PIC S9(5)V99.
+       77  WKS-SALARIO-MINIMO   PIC S9(5)V99 VALUE 3746.30.
+       77  WKS-SALARIO-MAXIMO-GRAL PIC S9(5)V99 VALUE 50000.00.
+
+       77  WKS-SAL-NETO-FORMATO PIC ZZZZ9.99.
+       77  WKS-TASA-ISR         PIC V9(5) VALUE 0.10000.
+       77  WKS-TASA-IMSS        PIC V9(5) VALUE 0.02375.
+       77  WKS-DEDUCCION-ISR    PIC S9(5)V99.
+       77  WKS-DEDUCCION-IMSS   PIC S9(5)V99.
+       77  WKS-SALARIO-NETO     PIC S9(5)V99.
+       77  WKS-ISR-FORMATO      PIC ZZZZ9.99.
+       77  WKS-IMSS-FORMATO     PIC ZZZZ9.99.
 
        01  WKS-OPCION           PIC X(01) VALUE SPACE.
            88 WKS-OPC-ALTA      VALUE 'A'.
@@ -36,10 +162,11 @@
            88 WKS-OPC-T         VALUE 'T'.
            88 WKS-OPC-M         VALUE 'M'.
            88 WKS-OPC-B         VALUE 'B'.
+           88 WKS-OPC-P         VALUE 'P'.
+           88 WKS-OPC-L         VALUE 'L'.
 
        77  WKS-AUX-NOMBRE       PIC X(50).
        77  WKS-AUX-SALARIO      PIC S9(5)V99.
-       77  WKS-AUX-DEPTO        PIC 9(2).
 
 
        PROCEDURE DIVISION.
@@ -48,20 +175,31 @@
                DISPLAY "NOMINA TRABAJADORES".
                MOVE ZERO TO WKS-TERMINA
                             WKS-FIN.
-               PERFORM MENU UNTIL WKS-TERMINA = 1.
+               PERFORM INICIALIZA-DEPTOS.
+               PERFORM CARGA-TRABAJADORES.
+               PERFORM CARGA-CONTROL.
+               PERFORM MENU-PRINCIPAL UNTIL WKS-TERMINA = 1.
 
            STOP RUN.
 
-           MENU.
+           MENU-PRINCIPAL.
            DISPLAY "A. ALTAS C. CONSULTA GENERAL T.CONSULTA TRABAJADOR",
-                   "M-MODIFICAR TRAB B-BAJA S. SALIR "
+                   "M-MODIFICAR TRAB B-BAJA P-NOMINA L-LOTE S. SALIR "
            ACCEPT WKS-OPCION.
            IF WKS-OPC-ALTA
                PERFORM CAPTURRA-TRAB
            ELSE
            IF WKS-OPC-CONS
                MOVE 1 TO WKS-RECORRE
-               PERFORM CONSULTA-GENERAL UNTIL WKS-RECORRE > WKS-FIN
+               OPEN OUTPUT ARCHIVO-REPORTE-GRAL
+               IF WKS-FS-REPG = "00"
+                   PERFORM ESCRIBE-ENCABEZADO-GRAL
+                   PERFORM CONSULTA-GENERAL UNTIL WKS-RECORRE > WKS-FIN
+                   CLOSE ARCHIVO-REPORTE-GRAL
+                   DISPLAY "REPORTE GENERAL GUARDADO EN REPGRAL"
+               ELSE
+                   DISPLAY "NO SE PUDO CREAR EL ARCHIVO DE REPORTE ",
+                           "GENERAL"
            ELSE
            IF WKS-OPC-T
                PERFORM CONSULTA-TRAB
@@ -75,7 +213,24 @@
                PERFORM BAJA-TRABAJADOR
 
            ELSE
+           IF WKS-OPC-P
+               MOVE 1 TO WKS-RECORRE
+               OPEN OUTPUT ARCHIVO-REPORTE-NOM
+               IF WKS-FS-REPN = "00"
+                   PERFORM ESCRIBE-ENCABEZADO-NOM
+                   PERFORM CALCULA-NOMINA UNTIL WKS-RECORRE > WKS-FIN
+                   CLOSE ARCHIVO-REPORTE-NOM
+                   DISPLAY "REPORTE DE NOMINA GUARDADO EN REPNOM"
+               ELSE
+                   DISPLAY "NO SE PUDO CREAR EL ARCHIVO DE REPORTE ",
+                           "DE NOMINA"
+           ELSE
+           IF WKS-OPC-L
+               PERFORM PROCESA-LOTE
+           ELSE
            IF WKS-OPC-S
+               PERFORM GUARDA-TRABAJADORES
+               PERFORM GUARDA-CONTROL
                MOVE 1 TO  WKS-TERMINA
            ELSE
                DISPLAY "OPCION INVALIDA VERIFIQUE..".
@@ -86,9 +241,10 @@
            CAPTURRA-TRAB.
 
            ADD 1 TO  WKS-FIN.
-           IF WKS-FIN > 100
+           IF WKS-FIN > WKS-MAX-TRAB
                    DISPLAY "YA NO SE PUEDE CUPTURAR MAS TRABAJADORES ",
                             "CONTACTE A SISTEMAS"
+                   SUBTRACT 1 FROM WKS-FIN
            ELSE
 
                DISPLAY "NOMBRE DEL EMPLEADO: "
@@ -107,8 +263,12 @@
                MOVE 1 TO WKS-COL.
                PERFORM CAPTURA-DEPTO UNTIL WKS-COL > 3.
 
-               ADD 10 TO WKS-CONTADOR
-               MOVE WKS-CONTADOR TO WKS-ID-TRAB(WKS-FIN)
+               SET WKS-INDICE TO WKS-FIN
+               PERFORM VALIDA-SALARIO-ALTA.
+
+               PERFORM GENERA-ID-TRAB
+               MOVE 'A' TO WKS-ESTATUS-TRAB(WKS-FIN)
+               MOVE ZERO TO WKS-FECHA-BAJA(WKS-FIN)
                PERFORM OTRA-CAPTURA.
 
 
@@ -139,10 +299,27 @@
                DISPLAY "SALARIO: " WKS-SAL-FORMATO
                MOVE 1 TO WKS-COL
                PERFORM CONSULTA-DEPTO-GRAL UNTIL WKS-COL > 3
-               ADD 1 TO WKS-RECORRE.
+               PERFORM ESCRIBE-LINEA-GRAL.
+           ADD 1 TO WKS-RECORRE.
 
 
            CONSULTA-TRAB.
+           DISPLAY "BUSCAR POR: 1-ID  2-APELLIDOS  3-DEPARTAMENTO".
+           ACCEPT WKS-TIPO-BUSQUEDA.
+
+           IF WKS-TIPO-BUSQUEDA = 1
+               PERFORM BUSCA-POR-ID
+           ELSE
+           IF WKS-TIPO-BUSQUEDA = 2
+               PERFORM BUSCA-POR-APELLIDO-INICIO
+           ELSE
+           IF WKS-TIPO-BUSQUEDA = 3
+               PERFORM BUSCA-POR-DEPTO-INICIO
+           ELSE
+               DISPLAY "OPCION INVALIDA VERIFIQUE"
+               PERFORM CONSULTA-TRAB.
+
+           BUSCA-POR-ID.
            DISPLAY "CUAL ES EL ID DEL TRABAJADOR?.."
            ACCEPT WKS-ID-AUX.
 
@@ -150,6 +327,70 @@
            SEARCH WKS-DATOS-TRAB
                AT END DISPLAY " TRABAJADOR NO ENCONTRADO"
                WHEN WKS-ID-TRAB(WKS-INDICE) = WKS-ID-AUX
+                   PERFORM MUESTRA-TRABAJADOR.
+
+           BUSCA-POR-APELLIDO-INICIO.
+           DISPLAY "APELLIDO PATERNO O MATERNO A BUSCAR:".
+           ACCEPT WKS-APELL-AUX.
+
+           MOVE 1 TO WKS-RECORRE
+           MOVE ZERO TO WKS-ENCONTRADOS
+           DISPLAY "RESULTADOS DE LA BUSQUEDA:"
+           PERFORM BUSCA-POR-APELLIDO UNTIL WKS-RECORRE > WKS-FIN
+           IF WKS-ENCONTRADOS = ZERO
+               DISPLAY "NO SE ENCONTRARON COINCIDENCIAS"
+           ELSE
+               PERFORM SELECCIONA-DE-LISTA.
+
+           BUSCA-POR-APELLIDO.
+           IF (WKS-APELL-PAT(WKS-RECORRE) = WKS-APELL-AUX
+               OR WKS-APELL-MAT(WKS-RECORRE) = WKS-APELL-AUX)
+               AND WKS-ID-TRAB(WKS-RECORRE) > 0
+               DISPLAY "ID: " WKS-ID-TRAB(WKS-RECORRE) " NOMBRE: "
+                       WKS-NOMBRE-TRAB(WKS-RECORRE) " "
+                       WKS-APELL-PAT(WKS-RECORRE) " "
+                       WKS-APELL-MAT(WKS-RECORRE)
+               ADD 1 TO WKS-ENCONTRADOS.
+           ADD 1 TO WKS-RECORRE.
+
+           BUSCA-POR-DEPTO-INICIO.
+           DISPLAY "DEPARTAMENTO A BUSCAR:".
+           ACCEPT WKS-DEPTO-BUSQ.
+
+           MOVE 1 TO WKS-RECORRE
+           MOVE ZERO TO WKS-ENCONTRADOS
+           DISPLAY "RESULTADOS DE LA BUSQUEDA:"
+           PERFORM BUSCA-POR-DEPTO UNTIL WKS-RECORRE > WKS-FIN
+           IF WKS-ENCONTRADOS = ZERO
+               DISPLAY "NO SE ENCONTRARON COINCIDENCIAS"
+           ELSE
+               PERFORM SELECCIONA-DE-LISTA.
+
+           BUSCA-POR-DEPTO.
+           IF (WKS-DEPARTAMENTO(WKS-RECORRE,1) = WKS-DEPTO-BUSQ
+               OR WKS-DEPARTAMENTO(WKS-RECORRE,2) = WKS-DEPTO-BUSQ
+               OR WKS-DEPARTAMENTO(WKS-RECORRE,3) = WKS-DEPTO-BUSQ)
+               AND WKS-ID-TRAB(WKS-RECORRE) > 0
+               DISPLAY "ID: " WKS-ID-TRAB(WKS-RECORRE) " NOMBRE: "
+                       WKS-NOMBRE-TRAB(WKS-RECORRE) " "
+                       WKS-APELL-PAT(WKS-RECORRE) " "
+                       WKS-APELL-MAT(WKS-RECORRE)
+               ADD 1 TO WKS-ENCONTRADOS.
+           ADD 1 TO WKS-RECORRE.
+
+           SELECCIONA-DE-LISTA.
+           DISPLAY "TECLEA EL ID DEL TRABAJADOR A CONSULTAR ",
+                   "(0 PARA CANCELAR):".
+           ACCEPT WKS-ID-AUX.
+
+           IF WKS-ID-AUX NOT = ZERO
+               SET WKS-INDICE TO 1
+               SEARCH WKS-DATOS-TRAB
+                   AT END DISPLAY "ID NO VALIDO DE LA LISTA"
+                   WHEN WKS-ID-TRAB(WKS-INDICE) = WKS-ID-AUX
+                       PERFORM MUESTRA-TRABAJADOR.
+
+           MUESTRA-TRABAJADOR.
            DISPLAY "ID-TRAB: " WKS-ID-TRAB(WKS-INDICE)
            DISPLAY "NOMBRE: " WKS-NOMBRE-TRAB(WKS-INDICE)
            DISPLAY "APELLIDOS: " WKS-APELL-PAT(WKS-INDICE)
@@ -157,6 +398,11 @@
 
            MOVE WKS-SALARIO(WKS-INDICE) TO  WKS-SAL-FORMATO
            DISPLAY "SALARIO: " WKS-SAL-FORMATO
+           IF WKS-ACTIVO(WKS-INDICE)
+               DISPLAY "ESTATUS: ACTIVO"
+           ELSE
+               DISPLAY "ESTATUS: INACTIVO DESDE "
+                       WKS-FECHA-BAJA(WKS-INDICE).
            MOVE 1 TO WKS-COL
            PERFORM CONSULTA-DEPTO-TRAB UNTIL WKS-COL > 3
            IF WKS-INDICADOR = 1
@@ -176,8 +422,16 @@
                    DISPLAY "SOLO SE PUEDE CAPTURAR 3 DEPARTAMETOS"
                ELSE
                    DISPLAY "CAPTURA DEPARTAMENTO DE TRABAJADOR:"
-                   ACCEPT  WKS-DEPARTAMENTO(WKS-FIN,WKS-COL)
-                   PERFORM OTRO-DEPTO UNTIL WKS-COL > 3.
+                   ACCEPT  WKS-DEPTO-CANDIDATO
+                   PERFORM VALIDA-DEPTO
+                   IF WKS-DEPTO-VALIDO
+                       MOVE WKS-DEPTO-CANDIDATO TO
+                                  WKS-DEPARTAMENTO(WKS-FIN,WKS-COL)
+                       PERFORM OTRO-DEPTO UNTIL WKS-COL > 3
+                   ELSE
+                       DISPLAY "DEPARTAMENTO NO EXISTE EN EL CATALOGO ",
+                               "VERIFIQUE"
+                       PERFORM CAPTURA-DEPTO.
 
            OTRO-DEPTO.
                DISPLAY "DESEA CAPTURAR OTRO DEPARTAMENTO S-SI N-NO".
@@ -243,7 +497,7 @@
                IF WKS-ELECCION = 4
                    DISPLAY "DAME EL NUEVO SALARIO"
                    ACCEPT WKS-AUX-SALARIO
-                   MOVE WKS-AUX-SALARIO TO WKS-SALARIO(WKS-INDICE)
+                   PERFORM VALIDA-SALARIO-MOD
 
                ELSE
                IF WKS-ELECCION = 5
@@ -263,11 +517,17 @@
 
            IF WKS-COL < 4
                DISPLAY "DAME UN NUEVO DEPARTAMENTO" WKS-COL ": "
-               ACCEPT WKS-AUX-DEPTO
-               MOVE WKS-AUX-DEPTO TO ,
+               ACCEPT WKS-DEPTO-CANDIDATO
+               PERFORM VALIDA-DEPTO
+               IF WKS-DEPTO-VALIDO
+                   MOVE WKS-DEPTO-CANDIDATO TO
                                   WKS-DEPARTAMENTO(WKS-INDICE, WKS-COL)
-               ADD 1 TO WKS-COL
-               PERFORM MODIFICA-OTRO-DEPTO
+                   ADD 1 TO WKS-COL
+                   PERFORM MODIFICA-OTRO-DEPTO
+               ELSE
+                   DISPLAY "DEPARTAMENTO NO EXISTE EN EL CATALOGO ",
+                           "VERIFIQUE"
+                   PERFORM MODIFICA-DEPTO
            ELSE
                DISPLAY "SOLO SE PUEDEN CAPTURAR 3 DEPARTAMENTOS ".
 
@@ -288,17 +548,508 @@
                PERFORM CONSULTA-TRAB.
 
            BAJAS.
-           DISPLAY "CONFIRMA QUE QUIERES DAR DE BAJA AL TRABAJADOR ID:",
-                   WKS-ID-TRAB(WKS-INDICE) "? S-SI N-NO".
-           ACCEPT WKS-OPCION.
-           IF WKS-OPC-S
-               MOVE LOW-VALUES TO WKS-DATOS-TRAB(WKS-INDICE)
+           IF WKS-ACTIVO(WKS-INDICE)
+               DISPLAY "CONFIRMA QUE QUIERES DAR DE BAJA AL TRABAJADOR",
+                       " ID:", WKS-ID-TRAB(WKS-INDICE) "? S-SI N-NO"
+               ACCEPT WKS-OPCION
+               IF WKS-OPC-S
+                   MOVE 'I' TO WKS-ESTATUS-TRAB(WKS-INDICE)
+                   ACCEPT WKS-FECHA-BAJA(WKS-INDICE) FROM DATE YYYYMMDD
+               ELSE
+               IF WKS-OPC-N
+                   NEXT SENTENCE
+               ELSE
+                   DISPLAY "OPCION INVALIDA VERIFIQUE"
+                   PERFORM BAJAS
+           ELSE
+               DISPLAY "EL TRABAJADOR YA ESTA DADO DE BAJA DESDE ",
+                       WKS-FECHA-BAJA(WKS-INDICE)
+               DISPLAY "DESEA REACTIVARLO? S-SI N-NO"
+               ACCEPT WKS-OPCION
+               IF WKS-OPC-S
+                   MOVE 'A' TO WKS-ESTATUS-TRAB(WKS-INDICE)
+                   MOVE ZERO TO WKS-FECHA-BAJA(WKS-INDICE)
+               ELSE
+               IF WKS-OPC-N
+                   NEXT SENTENCE
+               ELSE
+                   DISPLAY "OPCION INVALIDA VERIFIQUE"
+                   PERFORM BAJAS.
 
+           CARGA-TRABAJADORES.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           IF WKS-FS-EMP = "00"
+               MOVE 'N' TO WKS-SW-EOF-EMP
+               READ ARCHIVO-EMPLEADOS
+                   AT END MOVE 'S' TO WKS-SW-EOF-EMP
+               END-READ
+               PERFORM CARGA-EMPLEADO-TABLA UNTIL WKS-EOF-EMP
+               CLOSE ARCHIVO-EMPLEADOS
            ELSE
-           IF WKS-OPC-N
+               DISPLAY "NO EXISTE ARCHIVO DE TRABAJADORES, SE INICIA ",
+                       "VACIO".
+
+           CARGA-EMPLEADO-TABLA.
+           ADD 1 TO WKS-FIN.
+           MOVE REG-ID-TRAB       TO WKS-ID-TRAB(WKS-FIN).
+           MOVE REG-NOMBRE-TRAB   TO WKS-NOMBRE-TRAB(WKS-FIN).
+           MOVE REG-APELL-PAT     TO WKS-APELL-PAT(WKS-FIN).
+           MOVE REG-APELL-MAT     TO WKS-APELL-MAT(WKS-FIN).
+           MOVE REG-SALARIO       TO WKS-SALARIO(WKS-FIN).
+           MOVE REG-ESTATUS       TO WKS-ESTATUS-TRAB(WKS-FIN).
+           MOVE REG-FECHA-BAJA    TO WKS-FECHA-BAJA(WKS-FIN).
+           MOVE REG-DEPARTAMENTO(1) TO WKS-DEPARTAMENTO(WKS-FIN,1).
+           MOVE REG-DEPARTAMENTO(2) TO WKS-DEPARTAMENTO(WKS-FIN,2).
+           MOVE REG-DEPARTAMENTO(3) TO WKS-DEPARTAMENTO(WKS-FIN,3).
+           READ ARCHIVO-EMPLEADOS
+               AT END MOVE 'S' TO WKS-SW-EOF-EMP
+           END-READ.
 
+           GUARDA-TRABAJADORES.
+           OPEN OUTPUT ARCHIVO-EMPLEADOS.
+           IF WKS-FS-EMP = "00"
+               MOVE 1 TO WKS-RECORRE
+               PERFORM GUARDA-EMPLEADO UNTIL WKS-RECORRE > WKS-FIN
+               CLOSE ARCHIVO-EMPLEADOS
            ELSE
-               DISPLAY "OPCION INVALIDA VERIFIQUE"
-               PERFORM BAJAS.
+               DISPLAY "NO SE PUDO GUARDAR EL ARCHIVO DE ",
+                       "TRABAJADORES".
+
+           GUARDA-EMPLEADO.
+           MOVE WKS-ID-TRAB(WKS-RECORRE)     TO REG-ID-TRAB.
+           MOVE WKS-NOMBRE-TRAB(WKS-RECORRE) TO REG-NOMBRE-TRAB.
+           MOVE WKS-APELL-PAT(WKS-RECORRE)   TO REG-APELL-PAT.
+           MOVE WKS-APELL-MAT(WKS-RECORRE)   TO REG-APELL-MAT.
+           MOVE WKS-SALARIO(WKS-RECORRE)     TO REG-SALARIO.
+           MOVE WKS-ESTATUS-TRAB(WKS-RECORRE) TO REG-ESTATUS.
+           MOVE WKS-FECHA-BAJA(WKS-RECORRE)  TO REG-FECHA-BAJA.
+           MOVE WKS-DEPARTAMENTO(WKS-RECORRE,1) TO REG-DEPARTAMENTO(1).
+           MOVE WKS-DEPARTAMENTO(WKS-RECORRE,2) TO REG-DEPARTAMENTO(2).
+           MOVE WKS-DEPARTAMENTO(WKS-RECORRE,3) TO REG-DEPARTAMENTO(3).
+           WRITE REG-EMPLEADO.
+           ADD 1 TO WKS-RECORRE.
+
+           VALIDA-DEPTO.
+           SET WKS-IND-DEPTO TO 1.
+           MOVE 'N' TO WKS-SW-DEPTO-VALIDO.
+           MOVE ZERO TO WKS-DEPTO-SAL-MIN-ENC WKS-DEPTO-SAL-MAX-ENC.
+           SEARCH WKS-TABLA-DEPTOS
+               AT END MOVE 'N' TO WKS-SW-DEPTO-VALIDO
+               WHEN WKS-TD-CODIGO(WKS-IND-DEPTO) = WKS-DEPTO-CANDIDATO
+                   MOVE 'S' TO WKS-SW-DEPTO-VALIDO
+                   MOVE WKS-TD-SAL-MIN(WKS-IND-DEPTO)
+                                              TO WKS-DEPTO-SAL-MIN-ENC
+                   MOVE WKS-TD-SAL-MAX(WKS-IND-DEPTO)
+                                              TO WKS-DEPTO-SAL-MAX-ENC.
+
+           CALCULA-TECHO-SALARIO.
+           MOVE ZERO TO WKS-TECHO-SALARIO.
+           MOVE 1 TO WKS-COL.
+           PERFORM ACUMULA-TECHO-DEPTO UNTIL WKS-COL > 3.
+           IF WKS-TECHO-SALARIO = ZERO
+               MOVE WKS-SALARIO-MAXIMO-GRAL TO WKS-TECHO-SALARIO.
+
+           ACUMULA-TECHO-DEPTO.
+           IF WKS-DEPARTAMENTO(WKS-INDICE, WKS-COL) > ZERO
+               MOVE WKS-DEPARTAMENTO(WKS-INDICE, WKS-COL)
+                                              TO WKS-DEPTO-CANDIDATO
+               PERFORM VALIDA-DEPTO
+               IF WKS-DEPTO-VALIDO
+                   IF WKS-DEPTO-SAL-MAX-ENC > WKS-TECHO-SALARIO
+                       MOVE WKS-DEPTO-SAL-MAX-ENC TO WKS-TECHO-SALARIO.
+           ADD 1 TO WKS-COL.
+
+           VALIDA-SALARIO-ALTA.
+           PERFORM CALCULA-TECHO-SALARIO.
+           IF WKS-SALARIO(WKS-FIN) < WKS-SALARIO-MINIMO
+               OR WKS-SALARIO(WKS-FIN) > WKS-TECHO-SALARIO
+               DISPLAY "SALARIO FUERA DE RANGO, MINIMO: ",
+                       WKS-SALARIO-MINIMO, " MAXIMO: ",
+                       WKS-TECHO-SALARIO
+               DISPLAY "SASLARIO TRABAJADOR: "
+               ACCEPT WKS-SALARIO(WKS-FIN)
+               PERFORM VALIDA-SALARIO-ALTA.
+
+           VALIDA-SALARIO-MOD.
+           PERFORM CALCULA-TECHO-SALARIO.
+           IF WKS-AUX-SALARIO < WKS-SALARIO-MINIMO
+               OR WKS-AUX-SALARIO > WKS-TECHO-SALARIO
+               DISPLAY "SALARIO FUERA DE RANGO, MINIMO: ",
+                       WKS-SALARIO-MINIMO, " MAXIMO: ",
+                       WKS-TECHO-SALARIO
+               DISPLAY "DAME EL NUEVO SALARIO"
+               ACCEPT WKS-AUX-SALARIO
+               PERFORM VALIDA-SALARIO-MOD
+           ELSE
+               MOVE WKS-AUX-SALARIO TO WKS-SALARIO(WKS-INDICE).
+
+           GENERA-ID-TRAB.
+           ADD 10 TO WKS-CONTADOR.
+           MOVE 'N' TO WKS-SW-ID-DUPLICADO.
+           MOVE 1 TO WKS-RECORRE.
+           PERFORM CHECA-ID-DUPLICADO UNTIL WKS-RECORRE > WKS-FIN.
+           IF WKS-ID-DUPLICADO
+               PERFORM GENERA-ID-TRAB
+           ELSE
+               MOVE WKS-CONTADOR TO WKS-ID-TRAB(WKS-FIN).
+
+           CHECA-ID-DUPLICADO.
+           IF WKS-RECORRE NOT = WKS-FIN
+               AND WKS-ID-TRAB(WKS-RECORRE) = WKS-CONTADOR
+               MOVE 'S' TO WKS-SW-ID-DUPLICADO.
+           ADD 1 TO WKS-RECORRE.
+
+           CARGA-CONTROL.
+           MOVE ZERO TO WKS-CONTADOR.
+           OPEN INPUT ARCHIVO-CONTROL.
+           IF WKS-FS-CTL = "00"
+               READ ARCHIVO-CONTROL
+                   AT END CONTINUE
+                   NOT AT END MOVE REG-ULTIMO-ID TO WKS-CONTADOR
+               END-READ
+               CLOSE ARCHIVO-CONTROL
+           ELSE
+               DISPLAY "NO EXISTE ARCHIVO DE CONTROL DE ID, SE INICIA ",
+                       "EN CERO".
+
+           GUARDA-CONTROL.
+           OPEN OUTPUT ARCHIVO-CONTROL.
+           IF WKS-FS-CTL = "00"
+               MOVE WKS-CONTADOR TO REG-ULTIMO-ID
+               WRITE REG-CONTROL
+               CLOSE ARCHIVO-CONTROL
+           ELSE
+               DISPLAY "NO SE PUDO GUARDAR EL ARCHIVO DE CONTROL DE ",
+                       "ID".
+
+           PROCESA-LOTE.
+           OPEN INPUT ARCHIVO-LOTE.
+           IF WKS-FS-LOTE = "00"
+               MOVE ZERO TO WKS-LOTE-PROCESADOS WKS-LOTE-RECHAZADOS
+               MOVE 'N' TO WKS-SW-EOF-LOTE
+               READ ARCHIVO-LOTE
+                   AT END MOVE 'S' TO WKS-SW-EOF-LOTE
+               END-READ
+               PERFORM APLICA-TRANSACCION-LOTE UNTIL WKS-EOF-LOTE
+               CLOSE ARCHIVO-LOTE
+               DISPLAY "LOTE PROCESADO. APLICADAS: ",
+                       WKS-LOTE-PROCESADOS, " RECHAZADAS: ",
+                       WKS-LOTE-RECHAZADOS
+           ELSE
+               DISPLAY "NO EXISTE ARCHIVO DE LOTE".
+
+           APLICA-TRANSACCION-LOTE.
+           IF REG-LOTE-TIPO = "A"
+               PERFORM ALTA-LOTE
+           ELSE
+           IF REG-LOTE-TIPO = "M"
+               PERFORM MODIFICA-LOTE
+           ELSE
+           IF REG-LOTE-TIPO = "B"
+               PERFORM BAJA-LOTE
+           ELSE
+               DISPLAY "TIPO DE TRANSACCION INVALIDO EN EL LOTE"
+               ADD 1 TO WKS-LOTE-RECHAZADOS.
+           READ ARCHIVO-LOTE
+               AT END MOVE 'S' TO WKS-SW-EOF-LOTE
+           END-READ.
+
+           ALTA-LOTE.
+           ADD 1 TO WKS-FIN.
+           IF WKS-FIN > WKS-MAX-TRAB
+               DISPLAY "YA NO SE PUEDE CAPTURAR MAS TRABAJADORES EN ",
+                       "EL LOTE"
+               SUBTRACT 1 FROM WKS-FIN
+               ADD 1 TO WKS-LOTE-RECHAZADOS
+           ELSE
+               MOVE REG-LOTE-NOMBRE      TO WKS-NOMBRE-TRAB(WKS-FIN)
+               MOVE REG-LOTE-APELL-PAT   TO WKS-APELL-PAT(WKS-FIN)
+               MOVE REG-LOTE-APELL-MAT   TO WKS-APELL-MAT(WKS-FIN)
+               MOVE REG-LOTE-SALARIO     TO WKS-SALARIO(WKS-FIN)
+               MOVE REG-LOTE-DEPARTAMENTO(1) TO
+                                          WKS-DEPARTAMENTO(WKS-FIN,1)
+               MOVE REG-LOTE-DEPARTAMENTO(2) TO
+                                          WKS-DEPARTAMENTO(WKS-FIN,2)
+               MOVE REG-LOTE-DEPARTAMENTO(3) TO
+                                          WKS-DEPARTAMENTO(WKS-FIN,3)
+               SET WKS-INDICE TO WKS-FIN
+               MOVE 'S' TO WKS-SW-LOTE-VALIDO
+               PERFORM VALIDA-DEPTOS-LOTE
+               PERFORM CALCULA-TECHO-SALARIO
+               IF WKS-SALARIO(WKS-FIN) < WKS-SALARIO-MINIMO
+                   OR WKS-SALARIO(WKS-FIN) > WKS-TECHO-SALARIO
+                   MOVE 'N' TO WKS-SW-LOTE-VALIDO
+               END-IF
+               IF WKS-LOTE-VALIDO
+                   PERFORM GENERA-ID-TRAB
+                   MOVE 'A' TO WKS-ESTATUS-TRAB(WKS-FIN)
+                   MOVE ZERO TO WKS-FECHA-BAJA(WKS-FIN)
+                   ADD 1 TO WKS-LOTE-PROCESADOS
+               ELSE
+                   DISPLAY "ALTA RECHAZADA EN EL LOTE, NOMBRE: ",
+                           WKS-NOMBRE-TRAB(WKS-FIN)
+                   SUBTRACT 1 FROM WKS-FIN
+                   ADD 1 TO WKS-LOTE-RECHAZADOS.
+
+           VALIDA-DEPTOS-LOTE.
+           MOVE 1 TO WKS-COL.
+           PERFORM CHECA-DEPTO-LOTE UNTIL WKS-COL > 3.
+
+           CHECA-DEPTO-LOTE.
+           IF WKS-DEPARTAMENTO(WKS-FIN, WKS-COL) > ZERO
+               MOVE WKS-DEPARTAMENTO(WKS-FIN, WKS-COL) TO
+                                              WKS-DEPTO-CANDIDATO
+               PERFORM VALIDA-DEPTO
+               IF NOT WKS-DEPTO-VALIDO
+                   MOVE 'N' TO WKS-SW-LOTE-VALIDO.
+           ADD 1 TO WKS-COL.
+
+           MODIFICA-LOTE.
+           SET WKS-INDICE TO 1
+           SEARCH WKS-DATOS-TRAB
+               AT END
+                   DISPLAY "MODIFICACION RECHAZADA, ID NO ENCONTRADO ",
+                           "EN LOTE: ", REG-LOTE-ID
+                   ADD 1 TO WKS-LOTE-RECHAZADOS
+               WHEN WKS-ID-TRAB(WKS-INDICE) = REG-LOTE-ID
+                   MOVE REG-LOTE-SALARIO TO WKS-AUX-SALARIO
+                   PERFORM CALCULA-TECHO-SALARIO
+                   MOVE 'S' TO WKS-SW-LOTE-VALIDO
+                   IF WKS-AUX-SALARIO < WKS-SALARIO-MINIMO
+                       OR WKS-AUX-SALARIO > WKS-TECHO-SALARIO
+                       MOVE 'N' TO WKS-SW-LOTE-VALIDO
+                   END-IF
+                   PERFORM VALIDA-DEPTOS-MOD-LOTE
+                   IF WKS-LOTE-VALIDO
+                       MOVE REG-LOTE-NOMBRE    TO
+                                             WKS-NOMBRE-TRAB(WKS-INDICE)
+                       MOVE REG-LOTE-APELL-PAT TO
+                                              WKS-APELL-PAT(WKS-INDICE)
+                       MOVE REG-LOTE-APELL-MAT TO
+                                              WKS-APELL-MAT(WKS-INDICE)
+                       MOVE WKS-AUX-SALARIO    TO
+                                              WKS-SALARIO(WKS-INDICE)
+                       MOVE REG-LOTE-DEPARTAMENTO(1) TO
+                                          WKS-DEPARTAMENTO(WKS-INDICE,1)
+                       MOVE REG-LOTE-DEPARTAMENTO(2) TO
+                                          WKS-DEPARTAMENTO(WKS-INDICE,2)
+                       MOVE REG-LOTE-DEPARTAMENTO(3) TO
+                                          WKS-DEPARTAMENTO(WKS-INDICE,3)
+                       ADD 1 TO WKS-LOTE-PROCESADOS
+                   ELSE
+                       DISPLAY "MODIFICACION RECHAZADA, SALARIO O ",
+                               "DEPARTAMENTO FUERA DE RANGO ID: ",
+                               REG-LOTE-ID
+                       ADD 1 TO WKS-LOTE-RECHAZADOS.
+
+           VALIDA-DEPTOS-MOD-LOTE.
+           MOVE 1 TO WKS-COL.
+           PERFORM CHECA-DEPTO-MOD-LOTE UNTIL WKS-COL > 3.
+
+           CHECA-DEPTO-MOD-LOTE.
+           IF REG-LOTE-DEPARTAMENTO(WKS-COL) > ZERO
+               MOVE REG-LOTE-DEPARTAMENTO(WKS-COL) TO
+                                              WKS-DEPTO-CANDIDATO
+               PERFORM VALIDA-DEPTO
+               IF NOT WKS-DEPTO-VALIDO
+                   MOVE 'N' TO WKS-SW-LOTE-VALIDO.
+           ADD 1 TO WKS-COL.
+
+           BAJA-LOTE.
+           SET WKS-INDICE TO 1
+           SEARCH WKS-DATOS-TRAB
+               AT END
+                   DISPLAY "BAJA RECHAZADA, ID NO ENCONTRADO EN LOTE: ",
+                           REG-LOTE-ID
+                   ADD 1 TO WKS-LOTE-RECHAZADOS
+               WHEN WKS-ID-TRAB(WKS-INDICE) = REG-LOTE-ID
+                   IF WKS-ACTIVO(WKS-INDICE)
+                       MOVE 'I' TO WKS-ESTATUS-TRAB(WKS-INDICE)
+                       ACCEPT WKS-FECHA-BAJA(WKS-INDICE)
+                                                  FROM DATE YYYYMMDD
+                       ADD 1 TO WKS-LOTE-PROCESADOS
+                   ELSE
+                       DISPLAY "BAJA RECHAZADA, TRABAJADOR YA ",
+                               "INACTIVO ID: ", REG-LOTE-ID
+                       ADD 1 TO WKS-LOTE-RECHAZADOS.
+
+           INICIALIZA-DEPTOS.
+           MOVE ZERO TO WKS-CANT-DEPTOS.
+           OPEN INPUT ARCHIVO-DEPTOS.
+           IF WKS-FS-DEP = "00"
+               MOVE 'N' TO WKS-SW-EOF-DEP
+               READ ARCHIVO-DEPTOS
+                   AT END MOVE 'S' TO WKS-SW-EOF-DEP
+               END-READ
+               PERFORM CARGA-DEPTO-TABLA UNTIL WKS-EOF-DEP
+               CLOSE ARCHIVO-DEPTOS
+           ELSE
+               PERFORM CREA-CATALOGO-DEPTOS.
+
+           CARGA-DEPTO-TABLA.
+           ADD 1 TO WKS-CANT-DEPTOS.
+           MOVE REG-DEPTO-CODIGO  TO WKS-TD-CODIGO(WKS-CANT-DEPTOS).
+           MOVE REG-DEPTO-NOMBRE  TO WKS-TD-NOMBRE(WKS-CANT-DEPTOS).
+           MOVE REG-DEPTO-SAL-MIN TO WKS-TD-SAL-MIN(WKS-CANT-DEPTOS).
+           MOVE REG-DEPTO-SAL-MAX TO WKS-TD-SAL-MAX(WKS-CANT-DEPTOS).
+           READ ARCHIVO-DEPTOS
+               AT END MOVE 'S' TO WKS-SW-EOF-DEP
+           END-READ.
+
+           CREA-CATALOGO-DEPTOS.
+           MOVE 10 TO WKS-CANT-DEPTOS.
+           MOVE 1  TO WKS-TD-CODIGO(1).
+           MOVE "ADMINISTRACION"     TO WKS-TD-NOMBRE(1).
+           MOVE 2  TO WKS-TD-CODIGO(2).
+           MOVE "VENTAS"             TO WKS-TD-NOMBRE(2).
+           MOVE 3  TO WKS-TD-CODIGO(3).
+           MOVE "PRODUCCION"         TO WKS-TD-NOMBRE(3).
+           MOVE 4  TO WKS-TD-CODIGO(4).
+           MOVE "SISTEMAS"           TO WKS-TD-NOMBRE(4).
+           MOVE 5  TO WKS-TD-CODIGO(5).
+           MOVE "RECURSOS HUMANOS"   TO WKS-TD-NOMBRE(5).
+           MOVE 6  TO WKS-TD-CODIGO(6).
+           MOVE "CONTABILIDAD"       TO WKS-TD-NOMBRE(6).
+           MOVE 7  TO WKS-TD-CODIGO(7).
+           MOVE "LOGISTICA"          TO WKS-TD-NOMBRE(7).
+           MOVE 8  TO WKS-TD-CODIGO(8).
+           MOVE "MANTENIMIENTO"      TO WKS-TD-NOMBRE(8).
+           MOVE 9  TO WKS-TD-CODIGO(9).
+           MOVE "CALIDAD"            TO WKS-TD-NOMBRE(9).
+           MOVE 10 TO WKS-TD-CODIGO(10).
+           MOVE "DIRECCION GENERAL"  TO WKS-TD-NOMBRE(10).
+
+           MOVE 4000.00  TO WKS-TD-SAL-MIN(1).
+           MOVE 4000.00  TO WKS-TD-SAL-MIN(2).
+           MOVE 4000.00  TO WKS-TD-SAL-MIN(3).
+           MOVE 4500.00  TO WKS-TD-SAL-MIN(4).
+           MOVE 4000.00  TO WKS-TD-SAL-MIN(5).
+           MOVE 4000.00  TO WKS-TD-SAL-MIN(6).
+           MOVE 3800.00  TO WKS-TD-SAL-MIN(7).
+           MOVE 3800.00  TO WKS-TD-SAL-MIN(8).
+           MOVE 4000.00  TO WKS-TD-SAL-MIN(9).
+           MOVE 6000.00  TO WKS-TD-SAL-MIN(10).
+
+           MOVE 20000.00 TO WKS-TD-SAL-MAX(1).
+           MOVE 25000.00 TO WKS-TD-SAL-MAX(2).
+           MOVE 18000.00 TO WKS-TD-SAL-MAX(3).
+           MOVE 40000.00 TO WKS-TD-SAL-MAX(4).
+           MOVE 22000.00 TO WKS-TD-SAL-MAX(5).
+           MOVE 22000.00 TO WKS-TD-SAL-MAX(6).
+           MOVE 18000.00 TO WKS-TD-SAL-MAX(7).
+           MOVE 15000.00 TO WKS-TD-SAL-MAX(8).
+           MOVE 18000.00 TO WKS-TD-SAL-MAX(9).
+           MOVE 80000.00 TO WKS-TD-SAL-MAX(10).
+
+           OPEN OUTPUT ARCHIVO-DEPTOS.
+           IF WKS-FS-DEP = "00"
+               MOVE 1 TO WKS-RECORRE
+               PERFORM ESCRIBE-DEPTO-CATALOGO
+                   UNTIL WKS-RECORRE > WKS-CANT-DEPTOS
+               CLOSE ARCHIVO-DEPTOS
+           ELSE
+               DISPLAY "NO SE PUDO CREAR EL ARCHIVO DE CATALOGO DE ",
+                       "DEPARTAMENTOS".
+
+           ESCRIBE-DEPTO-CATALOGO.
+           MOVE WKS-TD-CODIGO(WKS-RECORRE)  TO REG-DEPTO-CODIGO.
+           MOVE WKS-TD-NOMBRE(WKS-RECORRE)  TO REG-DEPTO-NOMBRE.
+           MOVE WKS-TD-SAL-MIN(WKS-RECORRE) TO REG-DEPTO-SAL-MIN.
+           MOVE WKS-TD-SAL-MAX(WKS-RECORRE) TO REG-DEPTO-SAL-MAX.
+           WRITE REG-DEPTO.
+           ADD 1 TO WKS-RECORRE.
+
+           CALCULA-NOMINA.
+           IF WKS-ID-TRAB(WKS-RECORRE) > 0
+               AND WKS-ACTIVO(WKS-RECORRE)
+               COMPUTE WKS-DEDUCCION-ISR ROUNDED =
+                       WKS-SALARIO(WKS-RECORRE) * WKS-TASA-ISR
+               COMPUTE WKS-DEDUCCION-IMSS ROUNDED =
+                       WKS-SALARIO(WKS-RECORRE) * WKS-TASA-IMSS
+               COMPUTE WKS-SALARIO-NETO ROUNDED =
+                       WKS-SALARIO(WKS-RECORRE) - WKS-DEDUCCION-ISR
+                                                 - WKS-DEDUCCION-IMSS
+               MOVE WKS-SALARIO(WKS-RECORRE) TO WKS-SAL-FORMATO
+               MOVE WKS-SALARIO-NETO TO WKS-SAL-NETO-FORMATO
+               MOVE WKS-DEDUCCION-ISR TO WKS-ISR-FORMATO
+               MOVE WKS-DEDUCCION-IMSS TO WKS-IMSS-FORMATO
+               DISPLAY "ID: " WKS-ID-TRAB(WKS-RECORRE)
+                       " BRUTO: " WKS-SAL-FORMATO
+                       " ISR: " WKS-ISR-FORMATO
+                       " IMSS: " WKS-IMSS-FORMATO
+                       " NETO: " WKS-SAL-NETO-FORMATO
+               PERFORM ESCRIBE-LINEA-NOM.
+           ADD 1 TO WKS-RECORRE.
+
+           ESCRIBE-LINEA-GRAL.
+               MOVE SPACES TO REG-REPORTE-GRAL
+               PERFORM FORMATEA-DEPTOS-GRAL
+               STRING WKS-ID-TRAB(WKS-RECORRE)     DELIMITED BY SIZE
+                      " "                          DELIMITED BY SIZE
+                      WKS-NOMBRE-TRAB(WKS-RECORRE)  DELIMITED BY SIZE
+                      " "                          DELIMITED BY SIZE
+                      WKS-APELL-PAT(WKS-RECORRE)    DELIMITED BY SIZE
+                      " "                          DELIMITED BY SIZE
+                      WKS-APELL-MAT(WKS-RECORRE)    DELIMITED BY SIZE
+                      " SALARIO: "                 DELIMITED BY SIZE
+                      WKS-SAL-FORMATO               DELIMITED BY SIZE
+                      " DEPTOS: "                  DELIMITED BY SIZE
+                      WKS-DEPTOS-TXT                DELIMITED BY SIZE
+                   INTO REG-REPORTE-GRAL
+               WRITE REG-REPORTE-GRAL.
+
+           FORMATEA-DEPTOS-GRAL.
+               MOVE SPACES TO WKS-DEPTOS-TXT
+               MOVE 'N' TO WKS-SW-DEPTO-PREV
+               MOVE 1 TO WKS-PTR-DEPTOS
+               MOVE 1 TO WKS-COL
+               PERFORM AGREGA-DEPTO-GRAL UNTIL WKS-COL > 3.
+
+           AGREGA-DEPTO-GRAL.
+               IF WKS-DEPARTAMENTO(WKS-RECORRE, WKS-COL) > ZERO
+                   IF WKS-HAY-DEPTO-PREV
+                       STRING "," DELIMITED BY SIZE
+                           INTO WKS-DEPTOS-TXT
+                           WITH POINTER WKS-PTR-DEPTOS
+                   END-IF
+                   STRING WKS-DEPARTAMENTO(WKS-RECORRE, WKS-COL)
+                              DELIMITED BY SIZE
+                           INTO WKS-DEPTOS-TXT
+                           WITH POINTER WKS-PTR-DEPTOS
+                   MOVE 'S' TO WKS-SW-DEPTO-PREV
+               END-IF
+               ADD 1 TO WKS-COL.
+
+           ESCRIBE-ENCABEZADO-GRAL.
+               MOVE "REPORTE GENERAL DE TRABAJADORES"
+                                                  TO REG-REPORTE-GRAL
+               WRITE REG-REPORTE-GRAL
+               MOVE SPACES TO REG-REPORTE-GRAL
+               WRITE REG-REPORTE-GRAL.
+
+           ESCRIBE-LINEA-NOM.
+           MOVE SPACES TO REG-REPORTE-NOM
+           STRING WKS-ID-TRAB(WKS-RECORRE)    DELIMITED BY SIZE
+                  " "                         DELIMITED BY SIZE
+                  WKS-NOMBRE-TRAB(WKS-RECORRE) DELIMITED BY SIZE
+                  " "                         DELIMITED BY SIZE
+                  WKS-APELL-PAT(WKS-RECORRE)   DELIMITED BY SIZE
+                  " SUELDO BRUTO: "           DELIMITED BY SIZE
+                  WKS-SAL-FORMATO              DELIMITED BY SIZE
+                  " ISR: "                    DELIMITED BY SIZE
+                  WKS-ISR-FORMATO              DELIMITED BY SIZE
+                  " IMSS: "                   DELIMITED BY SIZE
+                  WKS-IMSS-FORMATO             DELIMITED BY SIZE
+                  " NETO: "                   DELIMITED BY SIZE
+                  WKS-SAL-NETO-FORMATO         DELIMITED BY SIZE
+               INTO REG-REPORTE-NOM
+           WRITE REG-REPORTE-NOM.
+
+           ESCRIBE-ENCABEZADO-NOM.
+           MOVE "REPORTE DE NOMINA (BRUTO / ISR / IMSS / NETO)"
+                                                   TO REG-REPORTE-NOM
+           WRITE REG-REPORTE-NOM
+           MOVE SPACES TO REG-REPORTE-NOM
+           WRITE REG-REPORTE-NOM.
 
        END PROGRAM NOMINA.
